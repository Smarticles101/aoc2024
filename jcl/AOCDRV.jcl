@@ -0,0 +1,20 @@
+//AOCDRV   JOB  (ACCTNO),'AOC MULTI-DAY DRIVER',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* DISPATCHES TO A SINGLE DAY'S PROCESSING MODULE BY DAY NUMBER,
+//* VIA AOCDRV'S PARM. NO SEPARATE JOB STEP PER DAY IS NEEDED -
+//* ADD A WHEN TO AOCDRV'S EVALUATE AS EACH NEW DAY IS CODED.
+//* THE CALLED MODULE'S OWN DD_INFILE/DD_DETAIL OVERRIDES STILL
+//* APPLY - OVERRIDE THE INFILE DD BELOW THE SAME AS A STANDALONE
+//* RUN WOULD. AUDFILE AND DETFILE ARE DD-OVERRIDABLE THE SAME
+//* WAY (VIA DD_AUDFILE/DD_DETFILE).
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=AOCDRV,PARM='01'
+//INFILE   DD   DSN=PROD.DAY1.INPUT,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//REJFILE  DD   SYSOUT=*
+//CKPTFILE DD   DSN=PROD.DAY1.CKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDFILE  DD   DSN=PROD.DAY1.AUDIT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DETFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
