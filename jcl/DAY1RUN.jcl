@@ -0,0 +1,21 @@
+//DAY1RUN  JOB  (ACCTNO),'DAY 1 HISTORIAN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS THE DAY 1 HISTORIAN DISTANCE/SIMILARITY PROGRAM AS ITS
+//* OWN STANDALONE STEP (DAY01PROC ALSO RUNS AS A CALLED MODULE
+//* UNDER THE AOCDRV MULTI-DAY DRIVER - SEE AOCDRV.jcl).
+//* TO POINT INFILE AT A DIFFERENT EXTRACT FOR A RERUN, OVERRIDE
+//* THE INFILE DD BELOW - NO RECOMPILE OF DAY01PROC IS NEEDED.
+//* AUDFILE AND DETFILE ARE DD-OVERRIDABLE THE SAME WAY (VIA
+//* DD_AUDFILE/DD_DETFILE) - OVERRIDE THEM BELOW IF A RUN NEEDS
+//* A NON-STANDARD AUDIT LOG OR DETAIL REGISTER DESTINATION.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=DAY01PROC
+//INFILE   DD   DSN=PROD.DAY1.INPUT,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//REJFILE  DD   SYSOUT=*
+//CKPTFILE DD   DSN=PROD.DAY1.CKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDFILE  DD   DSN=PROD.DAY1.AUDIT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1)),UNIT=SYSDA
+//DETFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
