@@ -0,0 +1,184 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AOCINQ.
+000300 AUTHOR. R-HENDRICKS.
+000400 INSTALLATION. DATA-PROC-BATCH-CTR.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*---------------------------------------------------------------
+001000* 2026-08-08  RH   ORIGINAL CODING - ONLINE MENU SO AN OPERATOR
+001100*                  CAN SUBMIT A DAY 1 RUN AGAINST A NAMED INPUT
+001200*                  FILE AND SEE THE LAST AUDIT-LOG ENTRY (RUN
+001300*                  TIMESTAMP, N, TOTAL, SIMILARITY) WITHOUT
+001400*                  NEEDING SPOOL ACCESS.
+001500* 2026-08-08  RH   REVIEW FIX - AUDFILE WAS ASSIGNED TO A
+001600*                  HARDCODED LITERAL PATH WHILE DAY01PROC POINTS
+001700*                  THE SAME FILE AT THE BARE DDNAME 'AUDFILE' AND
+001800*                  HONORS A DD_AUDFILE OVERRIDE, SO A SITE USING
+001900*                  THAT OVERRIDE GOT STALE/MISSING DATA ON THE
+002000*                  "VIEW LAST RUN RESULT" SCREEN. RE-POINTED THE
+002100*                  SELECT AT THE BARE DDNAME AND ADDED THE SAME
+002200*                  DD_AUDFILE-OVERRIDE-WITH-DEFAULT ACCEPT
+002300*                  DAY01PROC USES, RUN BEFORE THE OPEN. ALSO
+002400*                  SWITCHED THE CALL TO DAY01PROC TO DAY01PRCC SO
+002500*                  THIS MENU CAN SEE WHETHER THE RUN IT JUST
+002600*                  SUBMITTED ACTUALLY SUCCEEDED.
+002700*---------------------------------------------------------------
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT AUDFILE ASSIGN TO 'AUDFILE'
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-AUD-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  AUDFILE.
+003800 01  AUD-REC                         PIC X(132).
+003900
+004000 WORKING-STORAGE SECTION.
+004100*---------------------------------------------------------------
+004200* MENU / INQUIRY WORK AREAS
+004300*---------------------------------------------------------------
+004400 77  WS-AUD-STATUS                   PIC X(02) VALUE '00'.
+004500 77  WS-LAST-AUD-LINE                PIC X(132) VALUE SPACES.
+004600 77  WS-AUD-FOUND-SW                 PIC X(01) VALUE 'N'.
+004700     88  AUD-FOUND                   VALUE 'Y'.
+004800 77  WS-MENU-CHOICE                  PIC X(01) VALUE SPACE.
+004900 77  WS-EXIT-SW                      PIC X(01) VALUE 'N'.
+005000     88  REQUEST-EXIT                VALUE 'Y'.
+005100 77  WS-INFILE-ENTRY                 PIC X(40) VALUE SPACES.
+005200 77  WS-DD-AUDFILE                   PIC X(40) VALUE SPACES.
+005300 77  WS-RUN-RC                       PIC 9(04) VALUE ZERO.
+005400 77  WS-RUN-RC-ALPHA REDEFINES WS-RUN-RC PIC X(04).
+005500 77  WS-SUBMIT-MSG                    PIC X(40) VALUE SPACES.
+005600
+005700 SCREEN SECTION.
+005800 01  MENU-SCREEN.
+005900     05  BLANK SCREEN.
+006000     05  LINE 1  COL 1  VALUE 'DAY 1 HISTORIAN - ONLINE INQUIRY'.
+006100     05  LINE 3  COL 1  VALUE '1. SUBMIT A RUN'.
+006200     05  LINE 4  COL 1  VALUE '2. VIEW LAST RUN RESULT'.
+006300     05  LINE 5  COL 1  VALUE 'X. EXIT'.
+006400     05  LINE 7  COL 1  VALUE 'SELECTION: '.
+006500     05  LINE 7  COL 13 PIC X(01) USING WS-MENU-CHOICE.
+006600
+006700 01  RUN-SCREEN.
+006800     05  BLANK SCREEN.
+006900     05  LINE 1  COL 1  VALUE 'DAY 1 HISTORIAN - SUBMIT A RUN'.
+007000     05  LINE 3  COL 1  VALUE 'INPUT FILE NAME: '.
+007100     05  LINE 3  COL 19 PIC X(40) USING WS-INFILE-ENTRY.
+007200
+007300 01  RESULT-SCREEN.
+007400     05  BLANK SCREEN.
+007500     05  LINE 1  COL 1  VALUE 'DAY 1 HISTORIAN - LAST RUN RESULT'.
+007600     05  LINE 2  COL 1  PIC X(40) FROM WS-SUBMIT-MSG.
+007700     05  LINE 3  COL 1  VALUE 'LAST AUDIT ENTRY:'.
+007800     05  LINE 5  COL 1  PIC X(132) FROM WS-LAST-AUD-LINE.
+007900     05  LINE 7  COL 1  VALUE 'PRESS ENTER TO CONTINUE'.
+008000     05  LINE 7  COL 25 PIC X(01) USING WS-MENU-CHOICE.
+008100
+008200 PROCEDURE DIVISION.
+008300 0000-MAINLINE.
+008400     PERFORM 1000-MENU-LOOP THRU 1000-MENU-LOOP-EXIT
+008500         UNTIL REQUEST-EXIT.
+008600     STOP RUN.
+008700
+008800*---------------------------------------------------------------
+008900* 1000-MENU-LOOP - DISPLAY THE MAIN MENU AND DISPATCH ON THE
+009000*                  OPERATOR'S SELECTION
+009100*---------------------------------------------------------------
+009200 1000-MENU-LOOP.
+009300     DISPLAY MENU-SCREEN.
+009400     ACCEPT MENU-SCREEN.
+009500     EVALUATE WS-MENU-CHOICE
+009600         WHEN '1'
+009700             PERFORM 2000-SUBMIT-RUN THRU 2000-SUBMIT-RUN-EXIT
+009800         WHEN '2'
+009900             PERFORM 3000-SHOW-LAST-RESULT
+010000                 THRU 3000-SHOW-LAST-RESULT-EXIT
+010100         WHEN 'X'
+010200         WHEN 'x'
+010300             MOVE 'Y' TO WS-EXIT-SW
+010400         WHEN OTHER
+010500             CONTINUE
+010600     END-EVALUATE.
+010700 1000-MENU-LOOP-EXIT.
+010800     EXIT.
+010900
+011000*---------------------------------------------------------------
+011100* 2000-SUBMIT-RUN - PROMPT FOR THE INPUT FILE NAME, CALL THE
+011200*                   DAY 1 PROCESSING MODULE AGAINST IT, AND
+011300*                   SHOW THE RESULT JUST WRITTEN TO THE AUDIT
+011400*                   LOG. DD_AOCDRV IS SET FIRST SO DAY01PROC
+011500*                   DOES NOT MISTAKE THIS PROGRAM'S OWN
+011600*                   COMMAND-LINE ARGS FOR AN INFILE OVERRIDE.
+011700*---------------------------------------------------------------
+011800 2000-SUBMIT-RUN.
+011900     MOVE SPACES TO WS-INFILE-ENTRY.
+012000     DISPLAY RUN-SCREEN.
+012100     ACCEPT RUN-SCREEN.
+012200     IF WS-INFILE-ENTRY NOT = SPACES
+012300         SET ENVIRONMENT 'DD_INFILE' TO WS-INFILE-ENTRY
+012400     END-IF.
+012500     SET ENVIRONMENT 'DD_AOCDRV' TO 'Y'.
+012600     MOVE ZERO TO WS-RUN-RC.
+012700     CALL 'DAY01PRCC' USING WS-RUN-RC.
+012800     IF WS-RUN-RC NOT = ZERO
+012900         STRING 'RUN FAILED - RETURN CODE ' WS-RUN-RC-ALPHA
+013000             DELIMITED BY SIZE INTO WS-SUBMIT-MSG
+013100     ELSE
+013200         MOVE 'RUN COMPLETED OK' TO WS-SUBMIT-MSG
+013300     END-IF.
+013400     PERFORM 3000-SHOW-LAST-RESULT THRU 3000-SHOW-LAST-RESULT-EXIT.
+013500     MOVE SPACES TO WS-SUBMIT-MSG.
+013600 2000-SUBMIT-RUN-EXIT.
+013700     EXIT.
+013800
+013900*---------------------------------------------------------------
+014000* 3000-SHOW-LAST-RESULT - READ AUDFILE THROUGH TO THE LAST
+014100*                         RECORD AND DISPLAY IT (TIMESTAMP,
+014200*                         INFILE, N, TOTAL, SIMILARITY ARE ALL
+014300*                         ON THAT ONE LINE). AUDFILE IS ASSIGNED
+014400*                         TO THE BARE DDNAME 'AUDFILE' AND
+014500*                         REPOINTED VIA THE SAME DD_AUDFILE
+014600*                         OVERRIDE CONVENTION DAY01PROC USES, SO
+014700*                         THIS ALWAYS READS WHATEVER AUDIT LOG
+014800*                         THE LAST RUN ACTUALLY WROTE TO.
+014900*---------------------------------------------------------------
+015000 3000-SHOW-LAST-RESULT.
+015100     MOVE SPACES TO WS-LAST-AUD-LINE.
+015200     MOVE 'N' TO WS-AUD-FOUND-SW.
+015300     ACCEPT WS-DD-AUDFILE FROM ENVIRONMENT 'DD_AUDFILE'.
+015400     IF WS-DD-AUDFILE = SPACES
+015500         SET ENVIRONMENT 'DD_AUDFILE' TO 'output/Dec1Audit.txt'
+015600     END-IF.
+015700     OPEN INPUT AUDFILE.
+015800     IF WS-AUD-STATUS = '00'
+015900         PERFORM 3100-READ-LAST-AUD THRU 3100-READ-LAST-AUD-EXIT
+016000             UNTIL WS-AUD-STATUS NOT = '00'
+016100         CLOSE AUDFILE
+016200     END-IF.
+016300     IF NOT AUD-FOUND
+016400         MOVE 'NO RUN HISTORY FOUND YET' TO WS-LAST-AUD-LINE
+016500     END-IF.
+016600     DISPLAY RESULT-SCREEN.
+016700     ACCEPT RESULT-SCREEN.
+016800 3000-SHOW-LAST-RESULT-EXIT.
+016900     EXIT.
+017000
+017100*---------------------------------------------------------------
+017200* 3100-READ-LAST-AUD - READ ONE AUDFILE RECORD, KEEPING ONLY
+017300*                      THE MOST RECENT ONE SEEN SO FAR
+017400*---------------------------------------------------------------
+017500 3100-READ-LAST-AUD.
+017600     READ AUDFILE
+017700         AT END
+017800             CONTINUE
+017900         NOT AT END
+018000             MOVE AUD-REC TO WS-LAST-AUD-LINE
+018100             MOVE 'Y' TO WS-AUD-FOUND-SW
+018200     END-READ.
+018300 3100-READ-LAST-AUD-EXIT.
+018400     EXIT.
