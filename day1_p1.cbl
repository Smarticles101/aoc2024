@@ -1,104 +1,972 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-
-ENVIRONMENT DIVISION.
-    INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-            SELECT INFILE ASSIGN TO 'input/Dec1Input.txt'
-                ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-    FILE SECTION.
-        FD INFILE.
-        01 INPUT-REC.
-           05 A-SIDE PIC 9(5).
-           05 FILLER PIC X(3).
-           05 B-SIDE PIC 9(5).
-
-    WORKING-STORAGE SECTION.
-        01 ARR-A PIC 9(5) OCCURS 1000 TIMES.
-        01 ARR-B PIC 9(5) OCCURS 1000 TIMES.
-        01 IND PIC 9(9) VALUE 1.
-        01 IND2 PIC 9(9) VALUE 1.
-        01 IND3 PIC 9(9) VALUE 1.
-        01 TEMP PIC 9(5) VALUE 1.
-        01 N PIC 9(9).
-        01 EOF PIC A(1).
-        01 TOTAL PIC 9(9).
-        01 SIMILARITY PIC 9(9).
-
-PROCEDURE DIVISION.
-    OPEN INPUT INFILE.
-    PERFORM READ-NUMS UNTIL EOF = 'Y'.
-    COMPUTE N = IND - 1
-    PERFORM SORT-NUMS.
-    PERFORM CALC-TOTAL
-    PERFORM CALC-SIMILARITY
-    PERFORM PRINT-NUMS
-    CLOSE INFILE
-    STOP RUN.
-
-    READ-NUMS.
-       READ INFILE
-           AT END MOVE 'Y' TO EOF
-           NOT AT END PERFORM STORE-NUMS
-       END-READ.
-
-    STORE-NUMS.
-       MOVE A-SIDE TO ARR-A(IND)
-       MOVE B-SIDE TO ARR-B(IND)
-       COMPUTE IND = IND + 1.
-
-    SORT-NUMS.
-       PERFORM VARYING IND FROM N BY -1
-       UNTIL IND < 2
-           PERFORM VARYING IND2 FROM 1 BY 1
-           UNTIL IND2 = IND
-               COMPUTE IND3 = IND2 + 1
-               IF ARR-A(IND2) > ARR-A(IND3)
-               THEN
-                   MOVE ARR-A(IND2) TO TEMP
-                   MOVE ARR-A(IND3) TO ARR-A(IND2)
-                   MOVE TEMP TO ARR-A(IND3)
-               END-IF
-           END-PERFORM
-       END-PERFORM.
-       
-       PERFORM VARYING IND FROM N BY -1
-       UNTIL IND < 2
-           PERFORM VARYING IND2 FROM 1 BY 1
-           UNTIL IND2 = IND
-               COMPUTE IND3 = IND2 + 1
-               IF ARR-B(IND2) > ARR-B(IND3)
-               THEN
-                   MOVE ARR-B(IND2) TO TEMP
-                   MOVE ARR-B(IND3) TO ARR-B(IND2)
-                   MOVE TEMP TO ARR-B(IND3)
-               END-IF
-           END-PERFORM
-       END-PERFORM.
-
-    CALC-TOTAL.
-       PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
-           COMPUTE TEMP = ARR-A(IND) - ARR-B(IND)
-           IF TEMP < 0
-               COMPUTE TEMP = 0 - TEMP
-           END-IF
-           COMPUTE TOTAL = TOTAL + TEMP
-       END-PERFORM.
-    
-    CALC-SIMILARITY.
-       PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
-           MOVE 0 TO TEMP
-           PERFORM VARYING IND2 FROM 1 BY 1 UNTIL IND2 > N
-               IF ARR-A (IND) = ARR-B (IND2)
-                   COMPUTE TEMP = TEMP + 1
-               END-IF
-           END-PERFORM
-           COMPUTE SIMILARITY = SIMILARITY + ARR-A (IND) * TEMP
-       END-PERFORM.
-
-    PRINT-NUMS.
-       DISPLAY TOTAL.
-       DISPLAY SIMILARITY.
-       
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DAY01PROC IS INITIAL PROGRAM.
+000300 AUTHOR. R-HENDRICKS.
+000400 INSTALLATION. DATA-PROC-BATCH-CTR.
+000500 DATE-WRITTEN. 2024-12-01.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*---------------------------------------------------------------
+001000* 2024-12-01  RH   ORIGINAL CODING - DAY 1 DISTANCE/SIMILARITY.
+001100* 2026-08-08  RH   PRINT-NUMS NOW WRITES A REAL REPORT FILE
+001200*                  (HEADER, RUN DATE, INPUT FILE NAME, RECORD
+001300*                  COUNT, LABELED TOTAL/SIMILARITY LINES)
+001400*                  INSTEAD OF DISPLAY TO THE JOB LOG.
+001500* 2026-08-08  RH   READ-NUMS NOW VALIDATES EACH INPUT-REC BEFORE
+001600*                  STORE-NUMS RUNS. BAD RECORDS ARE WRITTEN TO
+001700*                  REJFILE WITH LINE NUMBER AND REASON AND THE
+001800*                  RUN CONTINUES WITH THE GOOD RECORDS.
+001900* 2026-08-08  RH   ID-LIST CAPACITY RAISED TO 100000 ENTRIES.
+002000*                  CALC-SIMILARITY NO LONGER RUNS A QUADRATIC
+002100*                  DOUBLE LOOP - IT BUILDS A COUNT TABLE OF THE
+002200*                  B-SIDE VALUES ONCE AND LOOKS EACH A-SIDE VALUE
+002300*                  UP IN A SINGLE PASS.
+002400* 2026-08-08  RH   ADDED CHECKPOINT/RESTART. A CHECKPOINT RECORD
+002500*                  IS WRITTEN AFTER THE LOAD, SORT, AND CALC-
+002600*                  TOTAL PHASES SO A RESTARTED RUN CAN SKIP
+002700*                  WHATEVER PHASES ALREADY COMPLETED.
+002800* 2026-08-08  RH   INFILE IS NOW ASSIGNED TO DDNAME 'INFILE' SO
+002900*                  A JCL DD OVERRIDE (DD_INFILE) OR A RUNTIME
+003000*                  PARM CAN REPOINT INFILE WITHOUT A RECOMPILE.
+003100* 2026-08-08  RH   PRINT-NUMS NOW APPENDS A RUN-HISTORY AUDIT
+003200*                  LINE (TIMESTAMP, INPUT FILE, N, TOTAL,
+003300*                  SIMILARITY) TO AUDFILE EVERY RUN SO TRENDS
+003400*                  CAN BE TRACKED EXTRACT OVER EXTRACT.
+003500* 2026-08-08  RH   A-SIDE/B-SIDE LOAD COUNTS ARE NOW RECONCILED
+003600*                  BEFORE CALC-TOTAL RUNS. AN UNBALANCED LOAD
+003700*                  HALTS THE RUN WITH A MESSAGE TO REJFILE
+003800*                  INSTEAD OF COMPUTING A MISLEADING TOTAL.
+003900* 2026-08-08  RH   ADDED AN OPTIONAL DETAIL REGISTER (DETFILE)
+004000*                  LISTING EACH SORTED ID PAIR WITH ITS RUNNING
+004100*                  DISTANCE AND SIMILARITY CONTRIBUTION. TURNED
+004200*                  ON BY THE DD_DETAIL OVERRIDE - NO RECOMPILE
+004300*                  NEEDED.
+004400* 2026-08-08  RH   RENAMED FROM HELLO-WORLD TO DAY01PROC AND
+004500*                  RECAST AS A CALLABLE DAY-SPECIFIC PROCESSING
+004600*                  MODULE SO THE MULTI-DAY DRIVER (AOCDRV) CAN
+004700*                  DISPATCH TO IT BY DAY NUMBER. THE ID-LIST
+004800*                  RECORD LAYOUT AND WORK TABLES MOVED OUT TO
+004900*                  COPYBOOKS IDLSTFD/IDLSTWS SO FUTURE DAYS SHARE
+005000*                  THEM INSTEAD OF RESTATING THEM. STILL RUNS
+005100*                  STANDALONE UNDER ITS OWN JCL STEP.
+005200* 2026-08-08  RH   MADE DAY01PROC IS INITIAL PROGRAM SO REPEAT
+005300*                  CALLS FROM AOCDRV/AOCINQ START FROM A CLEAN
+005400*                  WORKING-STORAGE STATE INSTEAD OF ADDING ONTO
+005500*                  THE PRIOR CALL'S TOTALS. WIDENED TOTAL,
+005600*                  SIMILARITY, CKPT-TOTAL, AND THE DETAIL-REGISTER
+005700*                  RUNNING FIELDS SO LARGER EXTRACTS DO NOT
+005800*                  OVERFLOW THEM. REPLACED THE BUBBLE SORT IN
+005900*                  SORT-NUMS WITH A COUNTING SORT OVER THE SAME
+006000*                  0-99999 ID RANGE CALC-SIMILARITY ALREADY
+006100*                  ASSUMES, SINCE THE OCCURS 100000 CAPACITY RAISE
+006200*                  MADE THE OLD O(N**2) SORT THE LONG POLE ON A
+006300*                  FULL-SIZE EXTRACT. ADDED A FILE STATUS CHECK ON
+006400*                  THE INFILE OPEN SO A BAD DD_INFILE/PARM
+006500*                  OVERRIDE ENDS THE RUN CLEANLY INSTEAD OF
+006600*                  ABENDING. THE RECONCILE-BAD HALT NOW SETS
+006700*                  RETURN-CODE AND GOBACKS INSTEAD OF ISSUING
+006800*                  STOP RUN, SINCE A STOP RUN INSIDE A CALLED
+006900*                  MODULE WOULD TAKE DOWN AOCDRV/AOCINQ WITH IT.
+007000* 2026-08-08  RH   REVIEW FIXES, SECOND PASS. B-FREQ-TABLE HAD
+007100*                  THE SAME INITIALIZE-ONLY-CLEARS-ELEMENT-1
+007200*                  PROBLEM ALREADY FIXED FOR SRT-FREQ-TABLE -
+007300*                  SWITCHED IT TO THE SAME EXPLICIT CLEAR LOOP.
+007400*                  VALIDATE-REC/STORE-NUMS NOW CHECK AND LOAD THE
+007500*                  A-SIDE AND B-SIDE OF EACH RECORD INDEPENDENTLY
+007600*                  INSTEAD OF REJECTING THE WHOLE PAIR WHENEVER
+007700*                  EITHER SIDE IS BAD, SO A ONE-SIDED DATA PROBLEM
+007800*                  ACTUALLY UNBALANCES WS-A-COUNT AGAINST
+007900*                  WS-B-COUNT FOR RECONCILE-COUNTS TO CATCH,
+008000*                  RATHER THAN THAT CHECK GUARDING AGAINST
+008100*                  SOMETHING THE LOAD LOGIC COULD NEVER PRODUCE.
+008200* 2026-08-08  RH   REVIEW FIXES, THIRD PASS. CALLING DAY01PROC AS AN
+008300*                  IS INITIAL PROGRAM WAS SILENTLY DROPPING THE
+008400*                  RETURN-CODE A CALLER SEES AFTER GOBACK - A PLAIN
+008500*                  NON-INITIAL CALLEE PROPAGATES RETURN-CODE TO ITS
+008600*                  CALLER FINE, BUT AN INITIAL ONE DOES NOT. ADDED A
+008700*                  SECOND ENTRY POINT, DAY01PRCC, TAKING A
+008800*                  LINKAGE-SECTION RETURN-CODE PARAMETER, FOR
+008900*                  AOCDRV/AOCINQ TO CALL INSTEAD OF THE BARE
+009000*                  PROGRAM-ID SO THEY CAN SEE THE OUTCOME DIRECTLY
+009100*                  WITHOUT DEPENDING ON RETURN-CODE SURVIVING THE
+009200*                  CALL BOUNDARY. THE PLAIN DAY01PROC ENTRY (NO
+009300*                  LINKAGE PARAMETER) IS UNCHANGED SO DAY1RUN.jcl'S
+009400*                  STANDALONE EXEC PGM=DAY01PROC STEP STILL WORKS
+009500*                  EXACTLY AS BEFORE.
+009600*                  A CHECKPOINT NOW ALSO CARRIES THE INPUT FILE NAME
+009700*                  THAT WAS ACTUALLY LOADED, AND A RESTART RESTORES
+009800*                  IT INTO WS-INFILE-NAME - OTHERWISE A RESTART RUN
+009900*                  WITH A DIFFERENT DD_INFILE/PARM THAN THE ORIGINAL,
+010000*                  ABENDED RUN WOULD REPORT AND AUDIT THE WRONG FILE
+010100*                  NAME AGAINST DATA THAT WAS ACTUALLY LOADED FROM
+010200*                  THE ORIGINAL FILE.
+010300*---------------------------------------------------------------
+010400 ENVIRONMENT DIVISION.
+010500 INPUT-OUTPUT SECTION.
+010600 FILE-CONTROL.
+010700     SELECT INFILE ASSIGN TO 'INFILE'
+010800         ORGANIZATION IS LINE SEQUENTIAL
+010900         FILE STATUS IS WS-INFILE-STATUS.
+011000
+011100     SELECT RPTFILE ASSIGN TO 'RPTFILE'
+011200         ORGANIZATION IS LINE SEQUENTIAL.
+011300
+011400     SELECT REJFILE ASSIGN TO 'REJFILE'
+011500         ORGANIZATION IS LINE SEQUENTIAL.
+011600
+011700     SELECT CKPTFILE ASSIGN TO 'CKPTFILE'
+011800         ORGANIZATION IS LINE SEQUENTIAL
+011900         FILE STATUS IS WS-CKPT-STATUS.
+012000
+012100     SELECT AUDFILE ASSIGN TO 'AUDFILE'
+012200         ORGANIZATION IS LINE SEQUENTIAL
+012300         FILE STATUS IS WS-AUD-STATUS.
+012400
+012500     SELECT DETFILE ASSIGN TO 'DETFILE'
+012600         ORGANIZATION IS LINE SEQUENTIAL.
+012700
+012800 DATA DIVISION.
+012900 FILE SECTION.
+013000 FD  INFILE.
+013100     COPY IDLSTFD.
+013200
+013300 FD  RPTFILE.
+013400 01  RPT-REC                         PIC X(132).
+013500
+013600 FD  REJFILE.
+013700 01  REJ-REC                         PIC X(132).
+013800
+013900 FD  CKPTFILE.
+014000 01  CKPT-REC.
+014100     05  CKPT-TYPE                   PIC X(10).
+014200     05  CKPT-N                      PIC 9(09).
+014300     05  CKPT-TOTAL                  PIC 9(15).
+014400     05  CKPT-A                      PIC 9(05).
+014500     05  CKPT-B                      PIC 9(05).
+014600     05  CKPT-INFILE                 PIC X(40).
+014700
+014800 FD  AUDFILE.
+014900 01  AUD-REC                         PIC X(132).
+015000
+015100 FD  DETFILE.
+015200 01  DET-REC                         PIC X(132).
+015300
+015400 WORKING-STORAGE SECTION.
+015500*---------------------------------------------------------------
+015600* ID-LIST WORK TABLES AND SUBSCRIPTS
+015700*---------------------------------------------------------------
+015800     COPY IDLSTWS.
+015900 77  EOF-SW                          PIC X(01) VALUE 'N'.
+016000     88  EOF                         VALUE 'Y'.
+016100 77  TOTAL                           PIC 9(15) VALUE ZERO.
+016200 77  SIMILARITY                      PIC 9(15) VALUE ZERO.
+016300
+016400*---------------------------------------------------------------
+016500* INFILE OPEN STATUS
+016600*---------------------------------------------------------------
+016700 77  WS-INFILE-STATUS                PIC X(02) VALUE '00'.
+016800
+016900*---------------------------------------------------------------
+017000* INPUT VALIDATION WORK AREAS - THE A-SIDE AND B-SIDE OF A RECORD
+017100* ARE VALIDATED AND STORED INDEPENDENTLY OF EACH OTHER (SEE
+017200* 2000-STORE-NUMS) SO A ONE-SIDED DATA PROBLEM SHOWS UP AS A
+017300* GENUINE A-COUNT/B-COUNT IMBALANCE FOR 1300-RECONCILE-COUNTS TO
+017400* CATCH, RATHER THAN BEING MASKED BY REJECTING THE WHOLE PAIR
+017500*---------------------------------------------------------------
+017600 77  WS-LINE-NO                      PIC 9(09) VALUE ZERO.
+017700 77  WS-REJECT-COUNT                 PIC 9(09) VALUE ZERO.
+017800 77  WS-A-VALID-SW                   PIC X(01) VALUE 'Y'.
+017900     88  A-SIDE-VALID                VALUE 'Y'.
+018000 77  WS-B-VALID-SW                   PIC X(01) VALUE 'Y'.
+018100     88  B-SIDE-VALID                VALUE 'Y'.
+018200 77  WS-REJECT-REASON                PIC X(40) VALUE SPACES.
+018300 77  WS-EDIT-LINE-NO                 PIC ZZZZZZZZ9.
+018400
+018500*---------------------------------------------------------------
+018600* PAIR-COUNT RECONCILIATION WORK AREAS
+018700*---------------------------------------------------------------
+018800 77  WS-A-COUNT                      PIC 9(09) VALUE ZERO.
+018900 77  WS-B-COUNT                      PIC 9(09) VALUE ZERO.
+019000 77  WS-EDIT-A-COUNT                 PIC ZZZZZZZZ9.
+019100 77  WS-EDIT-B-COUNT                 PIC ZZZZZZZZ9.
+019200 77  WS-RECONCILE-SW                 PIC X(01) VALUE 'Y'.
+019300     88  RECONCILE-OK                VALUE 'Y'.
+019400     88  RECONCILE-BAD               VALUE 'N'.
+019500
+019600*---------------------------------------------------------------
+019700* B-SIDE VALUE COUNT TABLE FOR CALC-SIMILARITY (SUBSCRIPT IS
+019800* THE ID VALUE PLUS ONE, SINCE ID VALUES START AT ZERO)
+019900*---------------------------------------------------------------
+020000 01  B-FREQ-TABLE PIC 9(09) COMP OCCURS 100000 TIMES.
+020100 77  FREQ-SUB                        PIC 9(09).
+020200
+020300*---------------------------------------------------------------
+020400* SORT WORK AREAS - COUNTING SORT SCRATCH TABLE, REUSED FOR THE
+020500* A-SIDE PASS AND THEN THE B-SIDE PASS (SUBSCRIPT IS THE ID
+020600* VALUE PLUS ONE, SAME CONVENTION AS B-FREQ-TABLE ABOVE)
+020700*---------------------------------------------------------------
+020800 01  SRT-FREQ-TABLE PIC 9(09) COMP OCCURS 100000 TIMES.
+020900 77  SRT-SUB                         PIC 9(09).
+021000 77  SRT-VAL                         PIC 9(05).
+021100 77  SRT-OUT-IND                     PIC 9(09).
+021200
+021300*---------------------------------------------------------------
+021400* CHECKPOINT / RESTART WORK AREAS
+021500*---------------------------------------------------------------
+021600 77  WS-CKPT-STATUS                  PIC X(02) VALUE '00'.
+021700 77  CKPT-PHASE                      PIC X(10).
+021800 77  CKPT-HAVE-LOAD-SW               PIC X(01) VALUE 'N'.
+021900     88  CKPT-HAVE-LOAD              VALUE 'Y'.
+022000 77  CKPT-HAVE-SORT-SW               PIC X(01) VALUE 'N'.
+022100     88  CKPT-HAVE-SORT              VALUE 'Y'.
+022200 77  CKPT-HAVE-TOTAL-SW              PIC X(01) VALUE 'N'.
+022300     88  CKPT-HAVE-TOTAL             VALUE 'Y'.
+022400
+022500*---------------------------------------------------------------
+022600* RUNTIME PARAMETER WORK AREA
+022700*---------------------------------------------------------------
+022800 77  WS-PARM                         PIC X(40) VALUE SPACES.
+022900 77  WS-DD-INFILE                    PIC X(40) VALUE SPACES.
+023000 77  WS-DD-DETAIL                    PIC X(01) VALUE SPACES.
+023100 77  WS-DD-AOCDRV                    PIC X(01) VALUE SPACES.
+023200 77  WS-DD-RPTFILE                   PIC X(40) VALUE SPACES.
+023300 77  WS-DD-REJFILE                   PIC X(40) VALUE SPACES.
+023400 77  WS-DD-CKPTFILE                  PIC X(40) VALUE SPACES.
+023500 77  WS-DD-AUDFILE                   PIC X(40) VALUE SPACES.
+023600 77  WS-DD-DETFILE                   PIC X(40) VALUE SPACES.
+023700 77  WS-DETAIL-SW                    PIC X(01) VALUE 'N'.
+023800     88  DETAIL-ON                   VALUE 'Y'.
+023900     88  DETAIL-OFF                  VALUE 'N'.
+024000
+024100*---------------------------------------------------------------
+024200* REPORT WORK AREAS
+024300*---------------------------------------------------------------
+024400 01  WS-INFILE-NAME                  PIC X(40)
+024500         VALUE 'input/Dec1Input.txt'.
+024600 01  WS-RUN-DATE.
+024700     05  WS-RUN-YYYY                 PIC 9(04).
+024800     05  WS-RUN-MM                   PIC 9(02).
+024900     05  WS-RUN-DD                   PIC 9(02).
+025000 01  WS-EDIT-N                       PIC ZZZZZZZZ9.
+025100 01  WS-EDIT-TOTAL                   PIC Z(14)9.
+025200 01  WS-EDIT-SIMILARITY              PIC Z(14)9.
+025300
+025400*---------------------------------------------------------------
+025500* DETAIL REGISTER WORK AREAS
+025600*---------------------------------------------------------------
+025700 77  WS-DET-DIFF                     PIC 9(09) VALUE ZERO.
+025800 77  WS-DET-CONTRIB                  PIC 9(15) VALUE ZERO.
+025900 77  WS-DET-RUN-TOTAL                PIC 9(15) VALUE ZERO.
+026000 77  WS-DET-RUN-SIMILARITY           PIC 9(15) VALUE ZERO.
+026100 77  WS-EDIT-DET-IND                 PIC ZZZZZ9.
+026200 77  WS-EDIT-DET-A                   PIC ZZZZ9.
+026300 77  WS-EDIT-DET-B                   PIC ZZZZ9.
+026400 77  WS-EDIT-DET-DIFF                PIC ZZZZZ9.
+026500 77  WS-EDIT-DET-CONTRIB             PIC Z(14)9.
+026600 77  WS-EDIT-DET-TOTAL               PIC Z(14)9.
+026700 77  WS-EDIT-DET-SIMILARITY          PIC Z(14)9.
+026800
+026900*---------------------------------------------------------------
+027000* RUN-HISTORY AUDIT LOG WORK AREAS
+027100*---------------------------------------------------------------
+027200 77  WS-AUD-STATUS                   PIC X(02) VALUE '00'.
+027300 01  WS-RUN-TIME.
+027400     05  WS-RUN-HH                   PIC 9(02).
+027500     05  WS-RUN-MI                   PIC 9(02).
+027600     05  WS-RUN-SS                   PIC 9(02).
+027700     05  FILLER                      PIC 9(02).
+027800
+027900*---------------------------------------------------------------
+028000* CALLER-VISIBLE RETURN CODE WORK AREA - SET ONLY WHEN ENTERED
+028100* THROUGH THE DAY01PRCC LINKAGE ENTRY POINT BELOW (SEE
+028200* WS-LINKAGE-ENTRY-SW), SINCE THE MAINLINE CODE IS SHARED BY BOTH
+028300* THE PLAIN, NO-PARAMETER DAY01PROC ENTRY AND DAY01PRCC
+028400*---------------------------------------------------------------
+028500 77  WS-LINKAGE-ENTRY-SW             PIC X(01) VALUE 'N'.
+028600     88  LINKAGE-ENTRY-USED          VALUE 'Y'.
+028700
+028800 LINKAGE SECTION.
+028900 01  WS-CALL-RC                      PIC 9(04).
+029000
+029100 PROCEDURE DIVISION.
+029200 0000-MAINLINE.
+029300     PERFORM 0050-ACCEPT-PARM THRU 0050-ACCEPT-PARM-EXIT.
+029400     PERFORM 0100-CHECK-RESTART THRU 0100-CHECK-RESTART-EXIT.
+029500     IF CKPT-HAVE-LOAD
+029600         GO TO 0010-AFTER-LOAD
+029700     END-IF.
+029800     OPEN INPUT INFILE.
+029900     IF WS-INFILE-STATUS NOT = '00'
+030000         DISPLAY 'DAY 1 RUN HALTED - UNABLE TO OPEN INFILE, '
+030100             'FILE STATUS = ' WS-INFILE-STATUS
+030200         MOVE 16 TO RETURN-CODE
+030300         PERFORM 0090-SET-CALLER-RC THRU 0090-SET-CALLER-RC-EXIT
+030400         GOBACK
+030500     END-IF.
+030600     OPEN OUTPUT REJFILE.
+030700     PERFORM 1000-READ-NUMS THRU 1000-READ-NUMS-EXIT
+030800         UNTIL EOF.
+030900     PERFORM 1300-RECONCILE-COUNTS THRU 1300-RECONCILE-COUNTS-EXIT.
+031000     CLOSE INFILE.
+031100     CLOSE REJFILE.
+031200     IF RECONCILE-BAD
+031300         DISPLAY 'DAY 1 RUN HALTED - A-SIDE/B-SIDE LOAD COUNTS '
+031400             'DO NOT RECONCILE. SEE REJFILE FOR DETAIL.'
+031500         MOVE 16 TO RETURN-CODE
+031600         PERFORM 0090-SET-CALLER-RC THRU 0090-SET-CALLER-RC-EXIT
+031700         GOBACK
+031800     END-IF.
+031900     PERFORM 8100-CHECKPOINT-LOAD THRU 8100-CHECKPOINT-LOAD-EXIT.
+032000 0010-AFTER-LOAD.
+032100     IF CKPT-HAVE-SORT
+032200         GO TO 0020-AFTER-SORT
+032300     END-IF.
+032400     PERFORM 3000-SORT-NUMS THRU 3000-SORT-NUMS-EXIT.
+032500     PERFORM 8200-CHECKPOINT-SORT THRU 8200-CHECKPOINT-SORT-EXIT.
+032600 0020-AFTER-SORT.
+032700     IF CKPT-HAVE-TOTAL
+032800         GO TO 0030-AFTER-TOTAL
+032900     END-IF.
+033000     PERFORM 4000-CALC-TOTAL THRU 4000-CALC-TOTAL-EXIT.
+033100     PERFORM 8300-CHECKPOINT-TOTAL THRU 8300-CHECKPOINT-TOTAL-EXIT.
+033200 0030-AFTER-TOTAL.
+033300     PERFORM 5000-CALC-SIMILARITY THRU 5000-CALC-SIMILARITY-EXIT.
+033400     IF DETAIL-ON
+033500         PERFORM 7000-PRINT-DETAIL THRU 7000-PRINT-DETAIL-EXIT
+033600     END-IF.
+033700     PERFORM 6000-PRINT-NUMS THRU 6000-PRINT-NUMS-EXIT.
+033800     PERFORM 6500-WRITE-AUDIT-LOG THRU 6500-WRITE-AUDIT-LOG-EXIT.
+033900     PERFORM 8900-CLEAR-CHECKPOINT THRU 8900-CLEAR-CHECKPOINT-EXIT.
+034000     MOVE ZERO TO RETURN-CODE.
+034100     PERFORM 0090-SET-CALLER-RC THRU 0090-SET-CALLER-RC-EXIT.
+034200     GOBACK.
+034300
+034400*---------------------------------------------------------------
+034500* DAY01PRCC - ALTERNATE ENTRY POINT FOR CALLERS (AOCDRV, AOCINQ)
+034600*             THAT NEED TO SEE THE RUN'S OUTCOME. SETS THE SWITCH
+034700*             0090-SET-CALLER-RC CHECKS, THEN JOINS THE SAME
+034800*             MAINLINE LOGIC THE PLAIN DAY01PROC ENTRY RUNS. THIS
+034900*             MUST FOLLOW 0000-MAINLINE'S OWN GOBACK DIRECTLY, AND
+035000*             NOTHING PERFORM-ABLE MAY SIT BETWEEN THEM - A
+035100*             PERFORM-THRU PARAGRAPH'S EXIT FALLS THROUGH INTO
+035200*             WHATEVER IS NEXT IN THE PROCEDURE DIVISION, AND IF
+035300*             THAT NEXT THING IS AN ENTRY STATEMENT THIS BUILD'S
+035400*             CODE GENERATOR RUNS THE ENTRY'S LOGIC ON THE FALL-
+035500*             THROUGH INSTEAD OF RETURNING TO THE PERFORM'S
+035600*             CALLER, RE-ENTERING 0000-MAINLINE A SECOND TIME.
+035700*---------------------------------------------------------------
+035800 ENTRY 'DAY01PRCC' USING WS-CALL-RC.
+035900     MOVE 'Y' TO WS-LINKAGE-ENTRY-SW.
+036000     GO TO 0000-MAINLINE.
+036100
+036200*---------------------------------------------------------------
+036300* 0090-SET-CALLER-RC - COPIES RETURN-CODE INTO THE LINKAGE-SECTION
+036400*                      PARAMETER PASSED TO THE DAY01PRCC ENTRY
+036500*                      POINT ABOVE, BUT ONLY WHEN THIS RUN WAS
+036600*                      ACTUALLY REACHED THROUGH THAT ENTRY - AN
+036700*                      IS INITIAL PROGRAM DOES NOT RELIABLY HAND
+036800*                      RETURN-CODE BACK TO ITS CALLER ACROSS
+036900*                      GOBACK, SO A CALLER THAT NEEDS TO KNOW THE
+037000*                      OUTCOME MUST CALL DAY01PRCC INSTEAD OF THE
+037100*                      BARE PROGRAM-ID AND CHECK THIS PARAMETER.
+037200*                      REFERENCING WS-CALL-RC WHEN ENTERED THROUGH
+037300*                      THE PLAIN DAY01PROC ENTRY WOULD BE UNSAFE -
+037400*                      NO ADDRESS WAS PASSED FOR IT - SO THIS IS
+037500*                      SKIPPED UNLESS WS-LINKAGE-ENTRY-SW SAYS THE
+037600*                      LINKAGE ENTRY WAS USED.
+037700*---------------------------------------------------------------
+037800 0090-SET-CALLER-RC.
+037900     IF LINKAGE-ENTRY-USED
+038000         MOVE RETURN-CODE TO WS-CALL-RC
+038100     END-IF.
+038200 0090-SET-CALLER-RC-EXIT.
+038300     EXIT.
+038400
+038500*---------------------------------------------------------------
+038600* 0050-ACCEPT-PARM - INFILE IS ASSIGNED TO THE DDNAME 'INFILE',
+038700*                    SO OPERATIONS CAN REPOINT IT WITH A JCL DD
+038800*                    OVERRIDE (DD_INFILE) WITHOUT TOUCHING THIS
+038900*                    PROGRAM. A RUNTIME PARM (COMMAND-LINE ARG)
+039000*                    TAKES PRIORITY OVER ANY DD OVERRIDE ALREADY
+039100*                    IN THE ENVIRONMENT. IF NEITHER IS SUPPLIED,
+039200*                    DD_INFILE IS SET TO THE SHOP-STANDARD
+039300*                    DEFAULT PATH SO EXISTING JOBS STILL RUN.
+039400*                    THE DETAIL REGISTER (DETFILE) IS TURNED ON
+039500*                    THE SAME WAY, VIA A DD_DETAIL OVERRIDE OF
+039600*                    'Y' - DEFAULT IS OFF SO NORMAL RUNS ARE NOT
+039700*                    SLOWED DOWN WRITING A REPORT NOBODY ASKED
+039800*                    FOR.
+039900*                    WHEN THE AOCDRV MULTI-DAY DRIVER CALLS THIS
+040000*                    MODULE, IT SETS DD_AOCDRV TO 'Y' FIRST - THE
+040100*                    COMMAND-LINE PARM IN THAT CASE BELONGS TO
+040200*                    THE DRIVER (THE DAY NUMBER), NOT TO THIS
+040300*                    MODULE'S INFILE OVERRIDE, SO THE PARM CHECK
+040400*                    BELOW IS SKIPPED AND DD_INFILE (SET BY THE
+040500*                    DRIVER'S OWN JCL DD OVERRIDE OR THE DEFAULT)
+040600*                    IS USED INSTEAD.
+040700*                    RPTFILE/REJFILE/CKPTFILE/AUDFILE/DETFILE ARE
+040800*                    ASSIGNED TO THEIR OWN BARE DDNAMES THE SAME
+040900*                    WAY INFILE IS, SO EACH ONE GOES THROUGH THE
+041000*                    SAME DD_xxx OVERRIDE CHECK BELOW - IF SITE
+041100*                    OPERATIONS NEEDS ANY OUTPUT FILE REPOINTED
+041200*                    (E.G. DD_CKPTFILE TO A PER-RUN CHECKPOINT
+041300*                    DATA SET) THE JCL CAN DO IT WITHOUT TOUCHING
+041400*                    THIS PROGRAM, EXACTLY LIKE DD_INFILE.
+041500*---------------------------------------------------------------
+041600 0050-ACCEPT-PARM.
+041700     ACCEPT WS-DD-AOCDRV FROM ENVIRONMENT 'DD_AOCDRV'.
+041800     ACCEPT WS-DD-INFILE FROM ENVIRONMENT 'DD_INFILE'.
+041900     ACCEPT WS-DD-DETAIL FROM ENVIRONMENT 'DD_DETAIL'.
+042000     IF WS-DD-AOCDRV NOT = 'Y'
+042100         ACCEPT WS-PARM FROM COMMAND-LINE
+042200     END-IF.
+042300     IF WS-PARM NOT = SPACES
+042400         MOVE WS-PARM TO WS-INFILE-NAME
+042500         SET ENVIRONMENT 'DD_INFILE' TO WS-PARM
+042600     ELSE
+042700         IF WS-DD-INFILE NOT = SPACES
+042800             MOVE WS-DD-INFILE TO WS-INFILE-NAME
+042900         ELSE
+043000             SET ENVIRONMENT 'DD_INFILE' TO WS-INFILE-NAME
+043100         END-IF
+043200     END-IF.
+043300     IF WS-DD-DETAIL = 'Y'
+043400         MOVE 'Y' TO WS-DETAIL-SW
+043500     END-IF.
+043600     ACCEPT WS-DD-RPTFILE FROM ENVIRONMENT 'DD_RPTFILE'.
+043700     IF WS-DD-RPTFILE = SPACES
+043800         SET ENVIRONMENT 'DD_RPTFILE' TO 'output/Dec1Report.txt'
+043900     END-IF.
+044000     ACCEPT WS-DD-REJFILE FROM ENVIRONMENT 'DD_REJFILE'.
+044100     IF WS-DD-REJFILE = SPACES
+044200         SET ENVIRONMENT 'DD_REJFILE' TO 'output/Dec1Rejects.txt'
+044300     END-IF.
+044400     ACCEPT WS-DD-CKPTFILE FROM ENVIRONMENT 'DD_CKPTFILE'.
+044500     IF WS-DD-CKPTFILE = SPACES
+044600         SET ENVIRONMENT 'DD_CKPTFILE' TO 'output/Dec1Ckpt.txt'
+044700     END-IF.
+044800     ACCEPT WS-DD-AUDFILE FROM ENVIRONMENT 'DD_AUDFILE'.
+044900     IF WS-DD-AUDFILE = SPACES
+045000         SET ENVIRONMENT 'DD_AUDFILE' TO 'output/Dec1Audit.txt'
+045100     END-IF.
+045200     ACCEPT WS-DD-DETFILE FROM ENVIRONMENT 'DD_DETFILE'.
+045300     IF WS-DD-DETFILE = SPACES
+045400         SET ENVIRONMENT 'DD_DETFILE' TO 'output/Dec1Detail.txt'
+045500     END-IF.
+045600 0050-ACCEPT-PARM-EXIT.
+045700     EXIT.
+045800
+045900*---------------------------------------------------------------
+046000* 0100-CHECK-RESTART - READ ANY CHECKPOINT LEFT BY A PRIOR RUN
+046100*                      THAT DID NOT REACH PRINT-NUMS, AND SET
+046200*                      THE SWITCHES THAT SKIP COMPLETED PHASES
+046300*---------------------------------------------------------------
+046400 0100-CHECK-RESTART.
+046500     OPEN INPUT CKPTFILE.
+046600     IF WS-CKPT-STATUS NOT = '00'
+046700         GO TO 0100-CHECK-RESTART-EXIT
+046800     END-IF.
+046900     READ CKPTFILE
+047000         AT END
+047100             GO TO 0190-CHECK-RESTART-CLOSE
+047200     END-READ.
+047300     MOVE CKPT-N TO N.
+047400     MOVE CKPT-TOTAL TO TOTAL.
+047500     MOVE CKPT-INFILE TO WS-INFILE-NAME.
+047600     EVALUATE CKPT-TYPE
+047700         WHEN 'LOAD'
+047800             MOVE 'Y' TO CKPT-HAVE-LOAD-SW
+047900         WHEN 'SORT'
+048000             MOVE 'Y' TO CKPT-HAVE-LOAD-SW
+048100             MOVE 'Y' TO CKPT-HAVE-SORT-SW
+048200         WHEN 'TOTAL'
+048300             MOVE 'Y' TO CKPT-HAVE-LOAD-SW
+048400             MOVE 'Y' TO CKPT-HAVE-SORT-SW
+048500             MOVE 'Y' TO CKPT-HAVE-TOTAL-SW
+048600     END-EVALUATE.
+048700     IF CKPT-HAVE-LOAD
+048800         PERFORM 0150-LOAD-CKPT-ARRS THRU 0150-LOAD-CKPT-ARRS-EXIT
+048900     END-IF.
+049000 0190-CHECK-RESTART-CLOSE.
+049100     CLOSE CKPTFILE.
+049200 0100-CHECK-RESTART-EXIT.
+049300     EXIT.
+049400
+049500*---------------------------------------------------------------
+049600* 0150-LOAD-CKPT-ARRS - REHYDRATE ARR-A/ARR-B FROM THE DETAIL
+049700*                         RECORDS FOLLOWING THE CHECKPOINT HEADER
+049800*---------------------------------------------------------------
+049900 0150-LOAD-CKPT-ARRS.
+050000     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+050100         READ CKPTFILE
+050200             AT END
+050300                 GO TO 0150-LOAD-CKPT-ARRS-EXIT
+050400         END-READ
+050500         MOVE CKPT-A TO ARR-A(IND)
+050600         MOVE CKPT-B TO ARR-B(IND)
+050700     END-PERFORM.
+050800 0150-LOAD-CKPT-ARRS-EXIT.
+050900     EXIT.
+051000
+051100*---------------------------------------------------------------
+051200* 1000-READ-NUMS - READ ONE RECORD FROM INFILE
+051300*---------------------------------------------------------------
+051400 1000-READ-NUMS.
+051500     READ INFILE
+051600         AT END
+051700             MOVE 'Y' TO EOF-SW
+051800         NOT AT END
+051900             COMPUTE WS-LINE-NO = WS-LINE-NO + 1
+052000             PERFORM 1100-VALIDATE-REC THRU 1100-VALIDATE-REC-EXIT
+052100             PERFORM 2000-STORE-NUMS THRU 2000-STORE-NUMS-EXIT
+052200             IF NOT A-SIDE-VALID OR NOT B-SIDE-VALID
+052300                 PERFORM 1200-REJECT-REC THRU 1200-REJECT-REC-EXIT
+052400             END-IF
+052500     END-READ.
+052600 1000-READ-NUMS-EXIT.
+052700     EXIT.
+052800
+052900*---------------------------------------------------------------
+053000* 1100-VALIDATE-REC - CHECK INPUT-REC AGAINST THE A-SIDE/B-SIDE
+053100*                     NUMERIC LAYOUT BEFORE STORE-NUMS RUNS. THE
+053200*                     TWO SIDES ARE CHECKED INDEPENDENTLY SO ONE
+053300*                     BAD COLUMN DOES NOT THROW AWAY A GOOD ONE.
+053400*---------------------------------------------------------------
+053500 1100-VALIDATE-REC.
+053600     MOVE 'Y' TO WS-A-VALID-SW.
+053700     MOVE 'Y' TO WS-B-VALID-SW.
+053800     MOVE SPACES TO WS-REJECT-REASON.
+053900     IF INPUT-REC = SPACES
+054000         MOVE 'N' TO WS-A-VALID-SW
+054100         MOVE 'N' TO WS-B-VALID-SW
+054200         MOVE 'BLANK RECORD' TO WS-REJECT-REASON
+054300     ELSE
+054400         IF A-SIDE-X NOT NUMERIC
+054500             MOVE 'N' TO WS-A-VALID-SW
+054600         END-IF
+054700         IF B-SIDE-X NOT NUMERIC
+054800             MOVE 'N' TO WS-B-VALID-SW
+054900         END-IF
+055000         IF NOT A-SIDE-VALID AND NOT B-SIDE-VALID
+055100             MOVE 'RECORD TOO SHORT OR NOT NUMERIC'
+055200                 TO WS-REJECT-REASON
+055300         ELSE
+055400             IF NOT A-SIDE-VALID
+055500                 MOVE 'A-SIDE IS NOT NUMERIC' TO WS-REJECT-REASON
+055600             END-IF
+055700             IF NOT B-SIDE-VALID
+055800                 MOVE 'B-SIDE IS NOT NUMERIC' TO WS-REJECT-REASON
+055900             END-IF
+056000         END-IF
+056100     END-IF.
+056200     IF A-SIDE-VALID
+056300         MOVE A-SIDE-X TO A-SIDE
+056400     END-IF.
+056500     IF B-SIDE-VALID
+056600         MOVE B-SIDE-X TO B-SIDE
+056700     END-IF.
+056800 1100-VALIDATE-REC-EXIT.
+056900     EXIT.
+057000
+057100*---------------------------------------------------------------
+057200* 1200-REJECT-REC - LOG A FAILED SIDE OF INPUT-REC TO REJFILE AND
+057300*                   KEEP THE RUN GOING WITH THE REMAINING RECORDS
+057400*---------------------------------------------------------------
+057500 1200-REJECT-REC.
+057600     COMPUTE WS-REJECT-COUNT = WS-REJECT-COUNT + 1.
+057700     MOVE WS-LINE-NO TO WS-EDIT-LINE-NO.
+057800     MOVE SPACES TO REJ-REC.
+057900     STRING 'LINE '            DELIMITED BY SIZE
+058000            WS-EDIT-LINE-NO    DELIMITED BY SIZE
+058100            ' REJECTED - '     DELIMITED BY SIZE
+058200            WS-REJECT-REASON   DELIMITED BY SIZE
+058300            ' - REC=['         DELIMITED BY SIZE
+058400            INPUT-REC(1:20)    DELIMITED BY SIZE
+058500            ']'                DELIMITED BY SIZE
+058600            INTO REJ-REC.
+058700     WRITE REJ-REC.
+058800 1200-REJECT-REC-EXIT.
+058900     EXIT.
+059000
+059100*---------------------------------------------------------------
+059200* 2000-STORE-NUMS - LOAD A VALIDATED A-SIDE AND/OR B-SIDE VALUE
+059300*                   INTO ITS OWN ARRAY AT ITS OWN RUNNING COUNT.
+059400*                   THE TWO SIDES ARE STORED INDEPENDENTLY SO A
+059500*                   ONE-SIDED REJECT ACTUALLY UNBALANCES WS-A-
+059600*                   COUNT AGAINST WS-B-COUNT FOR 1300-RECONCILE-
+059700*                   COUNTS TO CATCH.
+059800*---------------------------------------------------------------
+059900 2000-STORE-NUMS.
+060000     IF A-SIDE-VALID
+060100         COMPUTE WS-A-COUNT = WS-A-COUNT + 1
+060200         MOVE A-SIDE TO ARR-A(WS-A-COUNT)
+060300     END-IF.
+060400     IF B-SIDE-VALID
+060500         COMPUTE WS-B-COUNT = WS-B-COUNT + 1
+060600         MOVE B-SIDE TO ARR-B(WS-B-COUNT)
+060700     END-IF.
+060800 2000-STORE-NUMS-EXIT.
+060900     EXIT.
+061000
+061100*---------------------------------------------------------------
+061200* 1300-RECONCILE-COUNTS - CONFIRM THE A-SIDE AND B-SIDE LOAD
+061300*                         COUNTS ARE BALANCED BEFORE CALC-TOTAL
+061400*                         IS TRUSTED TO RUN AGAINST THEM
+061500*---------------------------------------------------------------
+061600 1300-RECONCILE-COUNTS.
+061700     IF WS-A-COUNT = WS-B-COUNT
+061800         MOVE WS-A-COUNT TO N
+061900     ELSE
+062000         MOVE 'N' TO WS-RECONCILE-SW
+062100         MOVE WS-A-COUNT TO WS-EDIT-A-COUNT
+062200         MOVE WS-B-COUNT TO WS-EDIT-B-COUNT
+062300         MOVE SPACES TO REJ-REC
+062400         STRING 'RECONCILIATION FAILURE - A-SIDE COUNT='
+062500                    DELIMITED BY SIZE
+062600                WS-EDIT-A-COUNT     DELIMITED BY SIZE
+062700                ' B-SIDE COUNT='    DELIMITED BY SIZE
+062800                WS-EDIT-B-COUNT     DELIMITED BY SIZE
+062900                ' - RUN HALTED, TOTAL NOT COMPUTED'
+063000                    DELIMITED BY SIZE
+063100                INTO REJ-REC
+063200         WRITE REJ-REC
+063300     END-IF.
+063400 1300-RECONCILE-COUNTS-EXIT.
+063500     EXIT.
+063600
+063700*---------------------------------------------------------------
+063800* 3000-SORT-NUMS - ASCENDING SORT OF BOTH ID ARRAYS. THE BUBBLE
+063900*                  SORT THIS PARAGRAPH USED TO DO WAS THE LONG
+064000*                  POLE ON A FULL-SIZE 100000-ROW EXTRACT, SO
+064100*                  BOTH SIDES NOW GO THROUGH A COUNTING SORT OVER
+064200*                  THE SAME 0-99999 ID RANGE CALC-SIMILARITY
+064300*                  ALREADY ASSUMES.
+064400*---------------------------------------------------------------
+064500 3000-SORT-NUMS.
+064600     PERFORM 3100-COUNT-SORT-A THRU 3100-COUNT-SORT-A-EXIT.
+064700     PERFORM 3200-COUNT-SORT-B THRU 3200-COUNT-SORT-B-EXIT.
+064800 3000-SORT-NUMS-EXIT.
+064900     EXIT.
+065000
+065100*---------------------------------------------------------------
+065200* 3100-COUNT-SORT-A - COUNT HOW MANY TIMES EACH ID VALUE APPEARS
+065300*                     IN ARR-A, THEN REBUILD ARR-A IN ASCENDING
+065400*                     ORDER FROM THE COUNTS
+065500*---------------------------------------------------------------
+065600 3100-COUNT-SORT-A.
+065700     PERFORM VARYING SRT-SUB FROM 1 BY 1 UNTIL SRT-SUB > 100000
+065800         MOVE ZERO TO SRT-FREQ-TABLE(SRT-SUB)
+065900     END-PERFORM.
+066000     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+066100         COMPUTE SRT-SUB = ARR-A(IND) + 1
+066200         COMPUTE SRT-FREQ-TABLE(SRT-SUB) =
+066300             SRT-FREQ-TABLE(SRT-SUB) + 1
+066400     END-PERFORM.
+066500     MOVE ZERO TO SRT-OUT-IND.
+066600     PERFORM VARYING SRT-SUB FROM 1 BY 1 UNTIL SRT-SUB > 100000
+066700         IF SRT-FREQ-TABLE(SRT-SUB) NOT = ZERO
+066800             COMPUTE SRT-VAL = SRT-SUB - 1
+066900             PERFORM SRT-FREQ-TABLE(SRT-SUB) TIMES
+067000                 COMPUTE SRT-OUT-IND = SRT-OUT-IND + 1
+067100                 MOVE SRT-VAL TO ARR-A(SRT-OUT-IND)
+067200             END-PERFORM
+067300         END-IF
+067400     END-PERFORM.
+067500 3100-COUNT-SORT-A-EXIT.
+067600     EXIT.
+067700
+067800*---------------------------------------------------------------
+067900* 3200-COUNT-SORT-B - SAME AS 3100-COUNT-SORT-A ABOVE, FOR ARR-B
+068000*---------------------------------------------------------------
+068100 3200-COUNT-SORT-B.
+068200     PERFORM VARYING SRT-SUB FROM 1 BY 1 UNTIL SRT-SUB > 100000
+068300         MOVE ZERO TO SRT-FREQ-TABLE(SRT-SUB)
+068400     END-PERFORM.
+068500     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+068600         COMPUTE SRT-SUB = ARR-B(IND) + 1
+068700         COMPUTE SRT-FREQ-TABLE(SRT-SUB) =
+068800             SRT-FREQ-TABLE(SRT-SUB) + 1
+068900     END-PERFORM.
+069000     MOVE ZERO TO SRT-OUT-IND.
+069100     PERFORM VARYING SRT-SUB FROM 1 BY 1 UNTIL SRT-SUB > 100000
+069200         IF SRT-FREQ-TABLE(SRT-SUB) NOT = ZERO
+069300             COMPUTE SRT-VAL = SRT-SUB - 1
+069400             PERFORM SRT-FREQ-TABLE(SRT-SUB) TIMES
+069500                 COMPUTE SRT-OUT-IND = SRT-OUT-IND + 1
+069600                 MOVE SRT-VAL TO ARR-B(SRT-OUT-IND)
+069700             END-PERFORM
+069800         END-IF
+069900     END-PERFORM.
+070000 3200-COUNT-SORT-B-EXIT.
+070100     EXIT.
+070200
+070300*---------------------------------------------------------------
+070400* 4000-CALC-TOTAL - SUM OF ABSOLUTE PAIRWISE DIFFERENCES
+070500*---------------------------------------------------------------
+070600 4000-CALC-TOTAL.
+070700     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+070800         COMPUTE TEMP = ARR-A(IND) - ARR-B(IND)
+070900         IF TEMP < 0
+071000             COMPUTE TEMP = 0 - TEMP
+071100         END-IF
+071200         COMPUTE TOTAL = TOTAL + TEMP
+071300     END-PERFORM.
+071400 4000-CALC-TOTAL-EXIT.
+071500     EXIT.
+071600
+071700*---------------------------------------------------------------
+071800* 5000-CALC-SIMILARITY - SIMILARITY SCORE OF THE TWO ID LISTS,
+071900*                        USING A COUNT TABLE OF B-SIDE VALUES
+072000*                        IN PLACE OF A QUADRATIC DOUBLE LOOP
+072100*---------------------------------------------------------------
+072200 5000-CALC-SIMILARITY.
+072300     PERFORM 5100-BUILD-B-FREQ THRU 5100-BUILD-B-FREQ-EXIT.
+072400     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+072500         COMPUTE FREQ-SUB = ARR-A(IND) + 1
+072600         COMPUTE SIMILARITY =
+072700             SIMILARITY + ARR-A(IND) * B-FREQ-TABLE(FREQ-SUB)
+072800     END-PERFORM.
+072900 5000-CALC-SIMILARITY-EXIT.
+073000     EXIT.
+073100
+073200*---------------------------------------------------------------
+073300* 5100-BUILD-B-FREQ - COUNT HOW MANY TIMES EACH ID VALUE APPEARS
+073400*                     IN ARR-B, ONE PASS OVER THE SORTED ARRAY
+073500*---------------------------------------------------------------
+073600 5100-BUILD-B-FREQ.
+073700     PERFORM VARYING FREQ-SUB FROM 1 BY 1 UNTIL FREQ-SUB > 100000
+073800         MOVE ZERO TO B-FREQ-TABLE(FREQ-SUB)
+073900     END-PERFORM.
+074000     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+074100         COMPUTE FREQ-SUB = ARR-B(IND) + 1
+074200         COMPUTE B-FREQ-TABLE(FREQ-SUB) =
+074300             B-FREQ-TABLE(FREQ-SUB) + 1
+074400     END-PERFORM.
+074500 5100-BUILD-B-FREQ-EXIT.
+074600     EXIT.
+074700
+074800*---------------------------------------------------------------
+074900* 6000-PRINT-NUMS - WRITE THE RUN REPORT TO RPTFILE
+075000*---------------------------------------------------------------
+075100 6000-PRINT-NUMS.
+075200     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+075300     MOVE N TO WS-EDIT-N.
+075400     MOVE TOTAL TO WS-EDIT-TOTAL.
+075500     MOVE SIMILARITY TO WS-EDIT-SIMILARITY.
+075600     OPEN OUTPUT RPTFILE.
+075700
+075800     MOVE SPACES TO RPT-REC.
+075900     STRING 'DAY 1 - HISTORIAN DISTANCE / SIMILARITY REPORT'
+076000         DELIMITED BY SIZE INTO RPT-REC.
+076100     WRITE RPT-REC.
+076200
+076300     MOVE SPACES TO RPT-REC.
+076400     STRING 'RUN DATE    : '    DELIMITED BY SIZE
+076500            WS-RUN-MM           DELIMITED BY SIZE
+076600            '/'                 DELIMITED BY SIZE
+076700            WS-RUN-DD           DELIMITED BY SIZE
+076800            '/'                 DELIMITED BY SIZE
+076900            WS-RUN-YYYY         DELIMITED BY SIZE
+077000            INTO RPT-REC.
+077100     WRITE RPT-REC.
+077200
+077300     MOVE SPACES TO RPT-REC.
+077400     STRING 'INPUT FILE  : '    DELIMITED BY SIZE
+077500            WS-INFILE-NAME      DELIMITED BY SIZE
+077600            INTO RPT-REC.
+077700     WRITE RPT-REC.
+077800
+077900     MOVE SPACES TO RPT-REC.
+078000     STRING 'RECORD CNT  : '    DELIMITED BY SIZE
+078100            WS-EDIT-N           DELIMITED BY SIZE
+078200            INTO RPT-REC.
+078300     WRITE RPT-REC.
+078400
+078500     MOVE SPACES TO RPT-REC.
+078600     WRITE RPT-REC.
+078700
+078800     MOVE SPACES TO RPT-REC.
+078900     STRING 'TOTAL DISTANCE     : ' DELIMITED BY SIZE
+079000            WS-EDIT-TOTAL           DELIMITED BY SIZE
+079100            INTO RPT-REC.
+079200     WRITE RPT-REC.
+079300
+079400     MOVE SPACES TO RPT-REC.
+079500     STRING 'SIMILARITY SCORE   : ' DELIMITED BY SIZE
+079600            WS-EDIT-SIMILARITY      DELIMITED BY SIZE
+079700            INTO RPT-REC.
+079800     WRITE RPT-REC.
+079900
+080000     CLOSE RPTFILE.
+080100 6000-PRINT-NUMS-EXIT.
+080200     EXIT.
+080300
+080400*---------------------------------------------------------------
+080500* 6500-WRITE-AUDIT-LOG - APPEND ONE LINE TO THE PERSISTENT
+080600*                        RUN-HISTORY AUDIT LOG FOR THIS RUN
+080700*---------------------------------------------------------------
+080800 6500-WRITE-AUDIT-LOG.
+080900     ACCEPT WS-RUN-TIME FROM TIME.
+081000     MOVE N TO WS-EDIT-N.
+081100     MOVE TOTAL TO WS-EDIT-TOTAL.
+081200     MOVE SIMILARITY TO WS-EDIT-SIMILARITY.
+081300     OPEN EXTEND AUDFILE.
+081400     IF WS-AUD-STATUS NOT = '00'
+081500         OPEN OUTPUT AUDFILE
+081600     END-IF.
+081700     MOVE SPACES TO AUD-REC.
+081800     STRING WS-RUN-MM          DELIMITED BY SIZE
+081900            '/'                DELIMITED BY SIZE
+082000            WS-RUN-DD           DELIMITED BY SIZE
+082100            '/'                DELIMITED BY SIZE
+082200            WS-RUN-YYYY         DELIMITED BY SIZE
+082300            ' '                 DELIMITED BY SIZE
+082400            WS-RUN-HH           DELIMITED BY SIZE
+082500            ':'                 DELIMITED BY SIZE
+082600            WS-RUN-MI           DELIMITED BY SIZE
+082700            ':'                 DELIMITED BY SIZE
+082800            WS-RUN-SS           DELIMITED BY SIZE
+082900            '  INFILE='         DELIMITED BY SIZE
+083000            WS-INFILE-NAME      DELIMITED BY SIZE
+083100            '  N='              DELIMITED BY SIZE
+083200            WS-EDIT-N           DELIMITED BY SIZE
+083300            '  TOTAL='          DELIMITED BY SIZE
+083400            WS-EDIT-TOTAL       DELIMITED BY SIZE
+083500            '  SIMILARITY='     DELIMITED BY SIZE
+083600            WS-EDIT-SIMILARITY  DELIMITED BY SIZE
+083700            INTO AUD-REC.
+083800     WRITE AUD-REC.
+083900     CLOSE AUDFILE.
+084000 6500-WRITE-AUDIT-LOG-EXIT.
+084100     EXIT.
+084200
+084300*---------------------------------------------------------------
+084400* 7000-PRINT-DETAIL - OPTIONAL LINE-BY-LINE AUDIT LISTING. FOR
+084500*                     EACH SORTED ID PAIR, SHOWS THE PAIR ITSELF
+084600*                     AND THE RUNNING DISTANCE/SIMILARITY TOTALS
+084700*                     AS OF THAT ROW, SO A REVIEWER CAN TRACE THE
+084800*                     REPORT TOTALS BACK TO THE DETAIL WITHOUT A
+084900*                     RECOMPILE. THE B-SIDE COUNT TABLE BUILT BY
+085000*                     CALC-SIMILARITY IS STILL IN WORKING STORAGE
+085100*                     AND IS REUSED HERE FOR THE PER-ROW
+085200*                     CONTRIBUTION.
+085300*---------------------------------------------------------------
+085400 7000-PRINT-DETAIL.
+085500     MOVE ZERO TO WS-DET-RUN-TOTAL.
+085600     MOVE ZERO TO WS-DET-RUN-SIMILARITY.
+085700     OPEN OUTPUT DETFILE.
+085800
+085900     MOVE SPACES TO DET-REC.
+086000     STRING 'DAY 1 - DETAIL REGISTER (SORTED PAIR / RUNNING '
+086100            'TOTALS)'              DELIMITED BY SIZE INTO DET-REC.
+086200     WRITE DET-REC.
+086300
+086400     MOVE SPACES TO DET-REC.
+086500     STRING '   IND A-SIDE B-SIDE    DIFF        RUN-TOTAL'
+086600            '          CONTRIB   RUN-SIMILARITY'
+086700                DELIMITED BY SIZE INTO DET-REC.
+086800     WRITE DET-REC.
+086900
+087000     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+087100         COMPUTE WS-DET-DIFF = ARR-A(IND) - ARR-B(IND)
+087200         IF WS-DET-DIFF < 0
+087300             COMPUTE WS-DET-DIFF = 0 - WS-DET-DIFF
+087400         END-IF
+087500         COMPUTE FREQ-SUB = ARR-A(IND) + 1
+087600         COMPUTE WS-DET-CONTRIB =
+087700             ARR-A(IND) * B-FREQ-TABLE(FREQ-SUB)
+087800         COMPUTE WS-DET-RUN-TOTAL = WS-DET-RUN-TOTAL + WS-DET-DIFF
+087900         COMPUTE WS-DET-RUN-SIMILARITY =
+088000             WS-DET-RUN-SIMILARITY + WS-DET-CONTRIB
+088100         MOVE IND                   TO WS-EDIT-DET-IND
+088200         MOVE ARR-A(IND)            TO WS-EDIT-DET-A
+088300         MOVE ARR-B(IND)            TO WS-EDIT-DET-B
+088400         MOVE WS-DET-DIFF           TO WS-EDIT-DET-DIFF
+088500         MOVE WS-DET-RUN-TOTAL      TO WS-EDIT-DET-TOTAL
+088600         MOVE WS-DET-CONTRIB        TO WS-EDIT-DET-CONTRIB
+088700         MOVE WS-DET-RUN-SIMILARITY TO WS-EDIT-DET-SIMILARITY
+088800         MOVE SPACES TO DET-REC
+088900         STRING WS-EDIT-DET-IND        DELIMITED BY SIZE
+089000                '  '                   DELIMITED BY SIZE
+089100                WS-EDIT-DET-A          DELIMITED BY SIZE
+089200                '  '                   DELIMITED BY SIZE
+089300                WS-EDIT-DET-B          DELIMITED BY SIZE
+089400                '  '                   DELIMITED BY SIZE
+089500                WS-EDIT-DET-DIFF       DELIMITED BY SIZE
+089600                '  '                   DELIMITED BY SIZE
+089700                WS-EDIT-DET-TOTAL      DELIMITED BY SIZE
+089800                '  '                   DELIMITED BY SIZE
+089900                WS-EDIT-DET-CONTRIB    DELIMITED BY SIZE
+090000                '  '                   DELIMITED BY SIZE
+090100                WS-EDIT-DET-SIMILARITY DELIMITED BY SIZE
+090200                INTO DET-REC
+090300         WRITE DET-REC
+090400     END-PERFORM.
+090500
+090600     CLOSE DETFILE.
+090700 7000-PRINT-DETAIL-EXIT.
+090800     EXIT.
+090900
+091000*---------------------------------------------------------------
+091100* 8100-CHECKPOINT-LOAD  - CHECKPOINT TAKEN AFTER READ-NUMS LOADS
+091200*                         THE ID ARRAYS
+091300* 8200-CHECKPOINT-SORT  - CHECKPOINT TAKEN AFTER SORT-NUMS
+091400* 8300-CHECKPOINT-TOTAL - CHECKPOINT TAKEN AFTER CALC-TOTAL
+091500*---------------------------------------------------------------
+091600 8100-CHECKPOINT-LOAD.
+091700     MOVE 'LOAD' TO CKPT-PHASE.
+091800     PERFORM 8050-WRITE-CHECKPOINT THRU 8050-WRITE-CHECKPOINT-EXIT.
+091900 8100-CHECKPOINT-LOAD-EXIT.
+092000     EXIT.
+092100
+092200 8200-CHECKPOINT-SORT.
+092300     MOVE 'SORT' TO CKPT-PHASE.
+092400     PERFORM 8050-WRITE-CHECKPOINT THRU 8050-WRITE-CHECKPOINT-EXIT.
+092500 8200-CHECKPOINT-SORT-EXIT.
+092600     EXIT.
+092700
+092800 8300-CHECKPOINT-TOTAL.
+092900     MOVE 'TOTAL' TO CKPT-PHASE.
+093000     PERFORM 8050-WRITE-CHECKPOINT THRU 8050-WRITE-CHECKPOINT-EXIT.
+093100 8300-CHECKPOINT-TOTAL-EXIT.
+093200     EXIT.
+093300
+093400*---------------------------------------------------------------
+093500* 8050-WRITE-CHECKPOINT - COMMON CHECKPOINT WRITER. WRITES A
+093600*                         HEADER RECORD (PHASE, N, TOTAL, AND THE
+093700*                         INPUT FILE NAME THIS RUN ACTUALLY LOADED,
+093800*                         SO A RESTART REPORTS AND AUDITS AGAINST
+093900*                         THE RIGHT FILE EVEN IF ITS OWN DD_INFILE/
+094000*                         PARM DIFFERS FROM THE ORIGINAL RUN'S) AND
+094100*                         ONE DETAIL RECORD PER LOADED PAIR SO
+094200*                         A RESTART CAN REBUILD THE ID ARRAYS
+094300*---------------------------------------------------------------
+094400 8050-WRITE-CHECKPOINT.
+094500     OPEN OUTPUT CKPTFILE.
+094600     MOVE CKPT-PHASE TO CKPT-TYPE.
+094700     MOVE N TO CKPT-N.
+094800     MOVE TOTAL TO CKPT-TOTAL.
+094900     MOVE ZERO TO CKPT-A.
+095000     MOVE ZERO TO CKPT-B.
+095100     MOVE WS-INFILE-NAME TO CKPT-INFILE.
+095200     WRITE CKPT-REC.
+095300     PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > N
+095400         MOVE 'DETAIL' TO CKPT-TYPE
+095500         MOVE IND TO CKPT-N
+095600         MOVE ARR-A(IND) TO CKPT-A
+095700         MOVE ARR-B(IND) TO CKPT-B
+095800         WRITE CKPT-REC
+095900     END-PERFORM.
+096000     CLOSE CKPTFILE.
+096100 8050-WRITE-CHECKPOINT-EXIT.
+096200     EXIT.
+096300
+096400*---------------------------------------------------------------
+096500* 8900-CLEAR-CHECKPOINT - RUN REACHED PRINT-NUMS SUCCESSFULLY,
+096600*                         SO THE CHECKPOINT IS NO LONGER NEEDED
+096700*---------------------------------------------------------------
+096800 8900-CLEAR-CHECKPOINT.
+096900     OPEN OUTPUT CKPTFILE.
+097000     CLOSE CKPTFILE.
+097100 8900-CLEAR-CHECKPOINT-EXIT.
+097200     EXIT.
