@@ -0,0 +1,66 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. AOCDRV.
+000300 AUTHOR. R-HENDRICKS.
+000400 INSTALLATION. DATA-PROC-BATCH-CTR.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*---------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*---------------------------------------------------------------
+001000* 2026-08-08  RH   ORIGINAL CODING - MULTI-DAY DRIVER. ACCEPTS
+001100*                  A TWO-DIGIT DAY NUMBER (PARM OR DD_AOCDAY
+001200*                  OVERRIDE) AND CALLS THE MATCHING DAY
+001300*                  PROCESSING MODULE SO EACH DAY NO LONGER
+001400*                  NEEDS ITS OWN STANDALONE JOB STEP.
+001500* 2026-08-08  RH   REVIEW FIX - CALLED DAY01PROC BY ITS BARE
+001600*                  PROGRAM-ID, BUT THAT ENTRY POINT CANNOT HAND
+001700*                  RETURN-CODE BACK ACROSS GOBACK (IS INITIAL
+001800*                  PROGRAM DEFEATS THAT), SO A HALTED RUN LOOKED
+001900*                  THE SAME AS A CLEAN ONE TO THIS DRIVER. CALL
+002000*                  DAY01PRCC INSTEAD, WHICH HANDS THE OUTCOME
+002100*                  BACK EXPLICITLY VIA A LINKAGE PARAMETER, AND
+002200*                  PROPAGATE IT TO THIS JOB STEP'S RETURN-CODE.
+002300*---------------------------------------------------------------
+002400 ENVIRONMENT DIVISION.
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700*---------------------------------------------------------------
+002800* RUNTIME PARAMETER WORK AREA
+002900*---------------------------------------------------------------
+003000 77  WS-PARM                         PIC X(40) VALUE SPACES.
+003100 77  WS-DD-DAY                       PIC X(02) VALUE SPACES.
+003200 77  WS-DAY-NO                       PIC 9(02) VALUE ZERO.
+003300 77  WS-DAY-NO-ALPHA REDEFINES WS-DAY-NO PIC X(02).
+003400 77  WS-DAY-RC                       PIC 9(04) VALUE ZERO.
+003500
+003600 PROCEDURE DIVISION.
+003700 0000-MAINLINE.
+003800     PERFORM 0050-ACCEPT-PARM THRU 0050-ACCEPT-PARM-EXIT.
+003900     SET ENVIRONMENT 'DD_AOCDRV' TO 'Y'.
+004000     EVALUATE WS-DAY-NO
+004100         WHEN 1
+004200             CALL 'DAY01PRCC' USING WS-DAY-RC
+004300             MOVE WS-DAY-RC TO RETURN-CODE
+004400         WHEN OTHER
+004500             DISPLAY 'AOCDRV - DAY ' WS-DAY-NO-ALPHA
+004600                 ' HAS NO PROCESSING MODULE YET'
+004700             MOVE 16 TO RETURN-CODE
+004800     END-EVALUATE.
+004900     STOP RUN.
+005000
+005100*---------------------------------------------------------------
+005200* 0050-ACCEPT-PARM - THE DAY NUMBER TO RUN COMES FROM A RUNTIME
+005300*                    PARM IF ONE IS SUPPLIED, OTHERWISE FROM THE
+005400*                    DD_AOCDAY OVERRIDE, THE SAME CONVENTION
+005500*                    DAY01PROC USES FOR DD_INFILE/DD_DETAIL.
+005600*---------------------------------------------------------------
+005700 0050-ACCEPT-PARM.
+005800     ACCEPT WS-PARM FROM COMMAND-LINE.
+005900     IF WS-PARM NOT = SPACES
+006000         MOVE WS-PARM(1:2) TO WS-DAY-NO
+006100     ELSE
+006200         ACCEPT WS-DD-DAY FROM ENVIRONMENT 'DD_AOCDAY'
+006300         MOVE WS-DD-DAY TO WS-DAY-NO
+006400     END-IF.
+006500 0050-ACCEPT-PARM-EXIT.
+006600     EXIT.
