@@ -0,0 +1,15 @@
+000100*---------------------------------------------------------------
+000200* IDLSTFD - SHARED FILE SECTION LAYOUT FOR A TWO-COLUMN ID LIST
+000300*           EXTRACT (AN 80-BYTE RECORD HOLDING A LEFT-HAND AND
+000400*           RIGHT-HAND ID VALUE, EACH RIGHT-JUSTIFIED IN A
+000500*           5-DIGIT NUMERIC FIELD SEPARATED BY FILLER). EVERY
+000600*           DAY'S PROCESSING MODULE THAT READS THIS EXTRACT
+000700*           FORMAT COPIES THIS LAYOUT INTO ITS FD FOR THE INPUT
+000800*           FILE RATHER THAN RESTATING THE FIELDS.
+000900*---------------------------------------------------------------
+001000 01  INPUT-REC                       PIC X(80).
+001100 01  INPUT-REC-FIELDS REDEFINES INPUT-REC.
+001200     05  A-SIDE-X                    PIC X(05).
+001300     05  FILLER                      PIC X(03).
+001400     05  B-SIDE-X                    PIC X(05).
+001500     05  FILLER                      PIC X(67).
