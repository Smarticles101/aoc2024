@@ -0,0 +1,16 @@
+000100*---------------------------------------------------------------
+000200* IDLSTWS - SHARED WORKING-STORAGE ARRAYS FOR A TWO-COLUMN ID
+000300*           LIST (LEFT-HAND/RIGHT-HAND ID VALUES LOADED FROM
+000400*           IDLSTFD, PLUS THE SUBSCRIPTS AND SCRATCH ITEMS THE
+000500*           LOAD/SORT/CALC PARAGRAPHS RUN AGAINST THEM). EVERY
+000600*           DAY'S PROCESSING MODULE THAT WORKS WITH THIS ID-LIST
+000700*           SHAPE COPIES THIS BLOCK INSTEAD OF RESTATING THE
+000800*           TABLES.
+000900*---------------------------------------------------------------
+001000 01  ARR-A PIC 9(05) OCCURS 100000 TIMES.
+001100 01  ARR-B PIC 9(05) OCCURS 100000 TIMES.
+001200 77  A-SIDE                          PIC 9(05).
+001300 77  B-SIDE                          PIC 9(05).
+001400 77  IND                             PIC 9(09) VALUE 1.
+001700 77  TEMP                            PIC 9(05) VALUE 1.
+001800 77  N                               PIC 9(09) VALUE ZERO.
